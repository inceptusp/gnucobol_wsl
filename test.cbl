@@ -1,18 +1,155 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULADORA.
+      *----------------------------------------------------------*
+      * MODIFICATION HISTORY
+      * 2026-08-08  Added batch transaction-file mode.  CALCULADORA
+      *             can now be invoked with a BATCH command-line
+      *             parameter to process a sequential file of
+      *             N1/N2/OP transactions instead of prompting at
+      *             the INPUT-SCREEN.  The same SOMA-PROCEDURE,
+      *             SUB-PROCEDURE, MULT-PROCEDURE and DIV-PROCEDURE
+      *             paragraphs are reused for both modes.
+      * 2026-08-08  Added a divide-by-zero guard in DIV-PROCEDURE.
+      *             N2 = ZERO is now caught before the DIVIDE and
+      *             routed to ZERO-DIVISOR-SCREEN (interactive) or
+      *             flagged as a reject on OUT-RECORD (batch)
+      *             instead of letting the DIVIDE abend the run.
+      * 2026-08-08  Added an audit trail.  Every completed SOMA,
+      *             SUB, MULT or DIV calculation now appends a line
+      *             (date, time, OP, N1, N2, answer and remainder)
+      *             to AUDIT-FILE before the run ends, via the new
+      *             AUDIT-PROCEDURE paragraph.
+      * 2026-08-08  Widened N1, N2 and the result fields and made
+      *             them signed so five- and six-digit operands
+      *             with negative results no longer truncate.
+      * 2026-08-08  The EXIT -> prompt on each result screen now
+      *             asks ANOTHER CALC (Y/N)? and an answer of Y
+      *             loops back to INPUT-PROCEDURE instead of ending
+      *             the session after one calculation.
+      * 2026-08-08  Added NUMERIC edit checks on NUMBER 1 and
+      *             NUMBER 2 right after ACCEPT INPUT-SCREEN, with
+      *             VALIDATION-ERROR-SCREEN distinct from
+      *             ERRO-SCREEN, before any arithmetic paragraph
+      *             is reached.
+      * 2026-08-08  Added checkpoint/restart support to the batch
+      *             run.  BATCH-PROCEDURE now writes the sequence
+      *             number of the last transaction processed to
+      *             CHECKPOINT-FILE every WS-CKPT-INTERVAL records,
+      *             and on the next run reads that record back and
+      *             skips forward to it in TRANS-FILE instead of
+      *             reprocessing transactions already on OUT-FILE.
+      * 2026-08-08  Added OP 5 (MODULUS, answer is the DIVIDE
+      *             remainder) and OP 6 (PERCENTAGE, N1 as a percent
+      *             of N2) to the OP menu on INPUT-SCREEN, each with
+      *             its own result screen and procedure.  Both share
+      *             DIV-ZERO-PROCEDURE's N2 = ZERO guard.
+      * 2026-08-08  Fixed: AUDIT-FILE now opens OUTPUT the first time
+      *             it is run against a workspace where AUDITFILE
+      *             does not exist yet, instead of abending on
+      *             OPEN EXTEND.  The batch checkpoint is now written
+      *             against the sequence number of the transaction
+      *             just processed, not the next one buffered ahead
+      *             of it, so a restart can no longer skip an
+      *             unprocessed transaction.  MULT-SCREEN and
+      *             PCT-SCREEN widened to match MULT's and PCT's full
+      *             PICTURE capacity, and the ANOTHER CALC (Y/N)? ->
+      *             ACCEPT on DIV/MOD/PCT-SCREEN and the RE-ENTER
+      *             ACCEPT on ZERO-DIVISOR-SCREEN moved off the
+      *             prompt/border line they were overwriting.  An
+      *             OUT-ANSWER/AUD-ANSWER for OP 6 now holds the
+      *             percentage scaled by 100 (two implied decimal
+      *             places) instead of truncating it, since
+      *             CALC-ANSWER is an integer field shared with the
+      *             other five operations.  An invalid OP value in
+      *             batch mode now writes an "I"-status reject record
+      *             instead of silently producing no output record.
+      *----------------------------------------------------------*
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUT-FILE ASSIGN TO "OUTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRANS-RECORD.
+           COPY CALCREC
+               REPLACING ==CALC-N1==        BY ==TR-N1==
+                         ==CALC-N2==        BY ==TR-N2==
+                         ==CALC-OP==        BY ==TR-OP==
+                         ==CALC-ANSWER==    BY ==TR-ANSWER==
+                         ==CALC-REMAINDER== BY ==TR-REMAINDER==
+                         ==CALC-STATUS==    BY ==TR-STATUS==.
+       FD  OUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  OUT-RECORD.
+           COPY CALCREC
+               REPLACING ==CALC-N1==        BY ==OUT-N1==
+                         ==CALC-N2==        BY ==OUT-N2==
+                         ==CALC-OP==        BY ==OUT-OP==
+                         ==CALC-ANSWER==    BY ==OUT-ANSWER==
+                         ==CALC-REMAINDER== BY ==OUT-REMAINDER==
+                         ==CALC-STATUS==    BY ==OUT-STATUS==.
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+           02 AUD-DATE             PIC 9(8).
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 AUD-TIME             PIC 9(8).
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 AUD-OP               PIC 9(2).
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 AUD-N1               PIC S9(6) SIGN LEADING SEPARATE.
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 AUD-N2               PIC S9(6) SIGN LEADING SEPARATE.
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 AUD-ANSWER           PIC S9(12) SIGN LEADING SEPARATE.
+           02 FILLER               PIC X(01) VALUE SPACE.
+           02 AUD-REMAINDER        PIC S9(6) SIGN LEADING SEPARATE.
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           02 CKPT-SEQ             PIC 9(8).
        WORKING-STORAGE SECTION.
-           01 N1 PIC 9(4).
-           01 N2 PIC 9(4).
-           01 SOMA PIC Z(4).
-           01 SUB PIC Z(4).
-           01 MULT PIC Z(4).
-           01 DIV PIC Z(4).
-           01 RESTO PIC Z(4).
+           01 N1 PIC S9(6).
+           01 N2 PIC S9(6).
+           01 SOMA PIC S9(7).
+           01 SUB PIC S9(7).
+           01 MULT PIC S9(12).
+           01 DIV PIC S9(6).
+           01 RESTO PIC S9(6).
            01 OP PIC 9(2) VALUE 0.
            01 INUTIL PIC X(1).
+           01 WS-PARM-AREA         PIC X(20).
+           01 WS-MODE-SWITCH       PIC X(01) VALUE "I".
+               88 BATCH-MODE              VALUE "B".
+               88 INTERACTIVE-MODE        VALUE "I".
+           01 WS-EOF-SWITCH        PIC X(01) VALUE "N".
+               88 END-OF-TRANS            VALUE "Y".
+           01 WS-TODAY-DATE        PIC 9(8).
+           01 WS-NOW-TIME          PIC 9(8).
+           01 WS-AUDIT-ANSWER      PIC S9(12).
+           01 WS-AUDIT-REMAINDER   PIC S9(6).
+           01 WS-AUDIT-FILE-STATUS PIC X(02).
+           01 WS-CKPT-FILE-STATUS  PIC X(02).
+           01 WS-CKPT-SWITCH       PIC X(01) VALUE "N".
+               88 CHECKPOINT-FOUND        VALUE "Y".
+           01 WS-TRANS-SEQ         PIC 9(8) COMP VALUE 0.
+           01 WS-RESTART-SEQ       PIC 9(8) COMP VALUE 0.
+           01 WS-CKPT-INTERVAL     PIC 9(4) VALUE 0100.
+           01 WS-CKPT-QUOTIENT     PIC 9(8) COMP VALUE 0.
+           01 WS-CKPT-REMAINDER    PIC 9(4) VALUE 0.
+           01 PCT PIC S9(7)V99.
+           01 WS-PCT-SCALED        PIC S9(12).
        SCREEN SECTION.
        01 INPUT-SCREEN.
            02 BLANK SCREEN.
@@ -20,61 +157,211 @@
            02 LINE 2 COL 1 VALUE "-             INPUT            -".
            02 LINE 3 COL 1 VALUE "--------------------------------".
            02 LINE 4 COL 1 VALUE "-NUMBER 1:                     -".
-           02 LINE 4 COL 18 PIC Z(4) TO N1.
+           02 LINE 4 COL 18 PIC -(6)9 TO N1.
            02 LINE 5 COL 1 VALUE "-NUMBER 2:                     -".
-           02 LINE 5 COL 18 PIC Z(4) TO N2.
+           02 LINE 5 COL 18 PIC -(6)9 TO N2.
            02 LINE 6 COL 1 VALUE "--------------------------------".
            02 LINE 7 COL 1 VALUE "-   1.SUM/2.SUB/3.MULT/4.DIV   -".
-           02 LINE 8 COL 1 VALUE "-OPERATION:                    -".
-           02 LINE 8 COL 18 PIC 9(1) TO OP.
+           02 LINE 8 COL 1 VALUE "-         5.MOD/6.PCT          -".
            02 LINE 9 COL 1 VALUE "--------------------------------".
+           02 LINE 10 COL 1 VALUE "-OPERATION:                    -".
+           02 LINE 10 COL 18 PIC 9(1) TO OP.
+           02 LINE 11 COL 1 VALUE "--------------------------------".
        01 SOMA-SCREEN.
            02 BLANK SCREEN.
            02 LINE 1 COL 1 VALUE "--------------------------------".
            02 LINE 2 COL 1 VALUE "-             SUM              -".
            02 LINE 3 COL 1 VALUE "--------------------------------".
            02 LINE 4 COL 1 VALUE "-ANSWER:                       -".
-           02 LINE 4 COL 18 PIC Z(4) FROM SOMA.
+           02 LINE 4 COL 18 PIC -(7)9 FROM SOMA.
            02 LINE 5 COL 1 VALUE "--------------------------------".
-           02 LINE 6 COL 1 VALUE "EXIT ->".
+           02 LINE 6 COL 1 VALUE "ANOTHER CALC (Y/N)? ->".
        01 SUB-SCREEN.
            02 BLANK SCREEN.
            02 LINE 1 COL 1 VALUE "--------------------------------".
            02 LINE 2 COL 1 VALUE "-          SUBTRACTION         -".
            02 LINE 3 COL 1 VALUE "--------------------------------".
            02 LINE 4 COL 1 VALUE "ANSWER:                        -".
-           02 LINE 4 COL 18 PIC Z(4) FROM SUB.
+           02 LINE 4 COL 18 PIC -(7)9 FROM SUB.
            02 LINE 5 COL 1 VALUE "--------------------------------".
-           02 LINE 6 COL 1 VALUE "EXIT ->".
+           02 LINE 6 COL 1 VALUE "ANOTHER CALC (Y/N)? ->".
        01 MULT-SCREEN.
            02 BLANK SCREEN.
            02 LINE 1 COL 1 VALUE "--------------------------------".
            02 LINE 2 COL 1 VALUE "-        MULTIPLICATION        -".
            02 LINE 3 COL 1 VALUE "--------------------------------".
            02 LINE 4 COL 1 VALUE "-ANSWER:                       -".
-           02 LINE 4 COL 18 PIC Z(4) FROM MULT.
+           02 LINE 4 COL 18 PIC -(12)9 FROM MULT.
            02 LINE 5 COL 1 VALUE "--------------------------------".
-           02 LINE 6 COL 1 VALUE "EXIT ->".
+           02 LINE 6 COL 1 VALUE "ANOTHER CALC (Y/N)? ->".
        01 DIV-SCREEN.
            02 BLANK SCREEN.
            02 LINE 1 COL 1 VALUE "--------------------------------".
            02 LINE 2 COL 1 VALUE "-           DIVISION           -".
            02 LINE 3 COL 1 VALUE "--------------------------------".
            02 LINE 4 COL 1 VALUE "-ANSWER:                       -".
-           02 LINE 4 COL 18 PIC Z(4) FROM DIV.
+           02 LINE 4 COL 18 PIC -(6)9 FROM DIV.
            02 LINE 5 COL 1 VALUE "-REMAINDER:                    -".
-           02 LINE 5 COL 18 PIC Z(4) FROM RESTO.
+           02 LINE 5 COL 18 PIC -(6)9 FROM RESTO.
            02 LINE 6 COL 1 VALUE "--------------------------------".
-           02 LINE 7 COL 1 VALUE "EXIT ->".
+           02 LINE 7 COL 1 VALUE "ANOTHER CALC (Y/N)? ->".
+       01 MOD-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "--------------------------------".
+           02 LINE 2 COL 1 VALUE "-           MODULUS            -".
+           02 LINE 3 COL 1 VALUE "--------------------------------".
+           02 LINE 4 COL 1 VALUE "-ANSWER:                       -".
+           02 LINE 4 COL 18 PIC -(6)9 FROM RESTO.
+           02 LINE 5 COL 1 VALUE "--------------------------------".
+           02 LINE 6 COL 1 VALUE "ANOTHER CALC (Y/N)? ->".
+       01 PCT-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "--------------------------------".
+           02 LINE 2 COL 1 VALUE "-          PERCENTAGE          -".
+           02 LINE 3 COL 1 VALUE "--------------------------------".
+           02 LINE 4 COL 1 VALUE "-ANSWER:                       -".
+           02 LINE 4 COL 18 PIC -(7)9.99 FROM PCT.
+           02 LINE 5 COL 1 VALUE "--------------------------------".
+           02 LINE 6 COL 1 VALUE "ANOTHER CALC (Y/N)? ->".
        01 ERRO-SCREEN.
            02 BLANK SCREEN.
            02 LINE 1 COL 1 VALUE "--------------------------------".
            02 LINE 2 COL 1 VALUE "-      INCORRECT OPERATION     -".
            02 LINE 3 COL 1 VALUE "--------------------------------".
+       01 VALIDATION-ERROR-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "--------------------------------".
+           02 LINE 2 COL 1 VALUE "-  NUMBER 1 AND NUMBER 2 MUST  -".
+           02 LINE 3 COL 1 VALUE "-     BE NUMERIC AND ENTERED   -".
+           02 LINE 4 COL 1 VALUE "--------------------------------".
+       01 ZERO-DIVISOR-SCREEN.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 1 VALUE "--------------------------------".
+           02 LINE 2 COL 1 VALUE "-   NUMBER 2 CANNOT BE ZERO    -".
+           02 LINE 3 COL 1 VALUE "-      PLEASE RE-ENTER         -".
+           02 LINE 4 COL 1 VALUE "--------------------------------".
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           ACCEPT WS-PARM-AREA FROM COMMAND-LINE.
+           IF WS-PARM-AREA(1:5) = "BATCH"
+               SET BATCH-MODE TO TRUE
+               GO TO BATCH-PROCEDURE
+           ELSE
+               SET INTERACTIVE-MODE TO TRUE
+               GO TO INPUT-PROCEDURE.
+       BATCH-PROCEDURE.
+           PERFORM READ-CHECKPOINT-PROCEDURE THRU
+               READ-CHECKPOINT-PROCEDURE-EXIT.
+           OPEN INPUT TRANS-FILE.
+           IF CHECKPOINT-FOUND
+               OPEN EXTEND OUT-FILE
+           ELSE
+               OPEN OUTPUT OUT-FILE
+           END-IF.
+           PERFORM BATCH-READ-PROCEDURE THRU BATCH-READ-PROCEDURE-EXIT.
+           PERFORM SKIP-TO-RESTART-PROCEDURE THRU
+               SKIP-TO-RESTART-PROCEDURE-EXIT.
+           PERFORM UNTIL END-OF-TRANS
+               MOVE TR-N1 TO N1
+               MOVE TR-N2 TO N2
+               MOVE TR-OP TO OP
+               EVALUATE OP
+                   WHEN 1
+                       PERFORM SOMA-PROCEDURE THRU SOMA-PROCEDURE-EXIT
+                   WHEN 2
+                       PERFORM SUB-PROCEDURE THRU SUB-PROCEDURE-EXIT
+                   WHEN 3
+                       PERFORM MULT-PROCEDURE THRU MULT-PROCEDURE-EXIT
+                   WHEN 4
+                       PERFORM DIV-PROCEDURE THRU DIV-PROCEDURE-EXIT
+                   WHEN 5
+                       PERFORM MOD-PROCEDURE THRU MOD-PROCEDURE-EXIT
+                   WHEN 6
+                       PERFORM PCT-PROCEDURE THRU PCT-PROCEDURE-EXIT
+                   WHEN OTHER
+                       MOVE OP TO OUT-OP
+                       MOVE N1 TO OUT-N1
+                       MOVE N2 TO OUT-N2
+                       MOVE ZERO TO OUT-ANSWER
+                       MOVE ZERO TO OUT-REMAINDER
+                       MOVE "I" TO OUT-STATUS
+                       WRITE OUT-RECORD
+               END-EVALUATE
+               DIVIDE WS-TRANS-SEQ BY WS-CKPT-INTERVAL
+                   GIVING WS-CKPT-QUOTIENT
+                   REMAINDER WS-CKPT-REMAINDER
+               IF WS-CKPT-REMAINDER = 0
+                   PERFORM WRITE-CHECKPOINT-PROCEDURE THRU
+                       WRITE-CHECKPOINT-PROCEDURE-EXIT
+               END-IF
+               PERFORM BATCH-READ-PROCEDURE THRU
+                   BATCH-READ-PROCEDURE-EXIT
+           END-PERFORM.
+           PERFORM CLEAR-CHECKPOINT-PROCEDURE THRU
+               CLEAR-CHECKPOINT-PROCEDURE-EXIT.
+           CLOSE TRANS-FILE.
+           CLOSE OUT-FILE.
+           CLOSE AUDIT-FILE.
+           STOP RUN.
+       BATCH-READ-PROCEDURE.
+           READ TRANS-FILE
+               AT END
+                   SET END-OF-TRANS TO TRUE
+                   GO TO BATCH-READ-PROCEDURE-EXIT
+           END-READ.
+           ADD 1 TO WS-TRANS-SEQ.
+       BATCH-READ-PROCEDURE-EXIT.
+           EXIT.
+       READ-CHECKPOINT-PROCEDURE.
+           MOVE ZERO TO WS-RESTART-SEQ.
+           MOVE "N" TO WS-CKPT-SWITCH.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = "35"
+               GO TO READ-CHECKPOINT-PROCEDURE-EXIT.
+           READ CHECKPOINT-FILE
+               AT END
+                   CLOSE CHECKPOINT-FILE
+                   GO TO READ-CHECKPOINT-PROCEDURE-EXIT
+           END-READ.
+           IF CKPT-SEQ > 0
+               MOVE CKPT-SEQ TO WS-RESTART-SEQ
+               SET CHECKPOINT-FOUND TO TRUE
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+       READ-CHECKPOINT-PROCEDURE-EXIT.
+           EXIT.
+       SKIP-TO-RESTART-PROCEDURE.
+           PERFORM UNTIL END-OF-TRANS OR WS-TRANS-SEQ > WS-RESTART-SEQ
+               PERFORM BATCH-READ-PROCEDURE THRU
+                   BATCH-READ-PROCEDURE-EXIT
+           END-PERFORM.
+       SKIP-TO-RESTART-PROCEDURE-EXIT.
+           EXIT.
+       WRITE-CHECKPOINT-PROCEDURE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-TRANS-SEQ TO CKPT-SEQ.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       WRITE-CHECKPOINT-PROCEDURE-EXIT.
+           EXIT.
+       CLEAR-CHECKPOINT-PROCEDURE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ZERO TO CKPT-SEQ.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       CLEAR-CHECKPOINT-PROCEDURE-EXIT.
+           EXIT.
        INPUT-PROCEDURE.
            DISPLAY INPUT-SCREEN.
            ACCEPT INPUT-SCREEN.
+           IF N1 NOT NUMERIC OR N2 NOT NUMERIC
+               DISPLAY VALIDATION-ERROR-SCREEN
+               ACCEPT INUTIL AT LINE 5 COL 1
+               GO TO INPUT-PROCEDURE.
            EVALUATE OP
                WHEN 1
                    GO TO SOMA-PROCEDURE
@@ -84,6 +371,10 @@
                    GO TO MULT-PROCEDURE
                WHEN 4
                    GO TO DIV-PROCEDURE
+               WHEN 5
+                   GO TO MOD-PROCEDURE
+               WHEN 6
+                   GO TO PCT-PROCEDURE
                WHEN OTHER
                    DISPLAY ERRO-SCREEN
                    ACCEPT INUTIL AT LINE 4 COL 1
@@ -91,22 +382,172 @@
            END-EVALUATE.
        SOMA-PROCEDURE.
            ADD N1 TO N2 GIVING SOMA.
+           MOVE SOMA TO WS-AUDIT-ANSWER.
+           MOVE ZERO TO WS-AUDIT-REMAINDER.
+           PERFORM AUDIT-PROCEDURE.
+           IF BATCH-MODE
+               MOVE OP TO OUT-OP
+               MOVE N1 TO OUT-N1
+               MOVE N2 TO OUT-N2
+               MOVE SOMA TO OUT-ANSWER
+               MOVE ZERO TO OUT-REMAINDER
+               MOVE SPACE TO OUT-STATUS
+               WRITE OUT-RECORD
+               GO TO SOMA-PROCEDURE-EXIT.
            DISPLAY SOMA-SCREEN.
            ACCEPT INUTIL AT LINE 7 COL 8.
+           IF INUTIL = "Y" OR INUTIL = "y"
+               GO TO INPUT-PROCEDURE.
+           CLOSE AUDIT-FILE.
            STOP RUN.
+       SOMA-PROCEDURE-EXIT.
+           EXIT.
        SUB-PROCEDURE.
            SUBTRACT N1 FROM N2 GIVING SUB.
+           MOVE SUB TO WS-AUDIT-ANSWER.
+           MOVE ZERO TO WS-AUDIT-REMAINDER.
+           PERFORM AUDIT-PROCEDURE.
+           IF BATCH-MODE
+               MOVE OP TO OUT-OP
+               MOVE N1 TO OUT-N1
+               MOVE N2 TO OUT-N2
+               MOVE SUB TO OUT-ANSWER
+               MOVE ZERO TO OUT-REMAINDER
+               MOVE SPACE TO OUT-STATUS
+               WRITE OUT-RECORD
+               GO TO SUB-PROCEDURE-EXIT.
            DISPLAY SUB-SCREEN.
            ACCEPT INUTIL AT LINE 7 COL 8.
+           IF INUTIL = "Y" OR INUTIL = "y"
+               GO TO INPUT-PROCEDURE.
+           CLOSE AUDIT-FILE.
            STOP RUN.
+       SUB-PROCEDURE-EXIT.
+           EXIT.
        MULT-PROCEDURE.
            MULTIPLY N1 BY N2 GIVING MULT.
+           MOVE MULT TO WS-AUDIT-ANSWER.
+           MOVE ZERO TO WS-AUDIT-REMAINDER.
+           PERFORM AUDIT-PROCEDURE.
+           IF BATCH-MODE
+               MOVE OP TO OUT-OP
+               MOVE N1 TO OUT-N1
+               MOVE N2 TO OUT-N2
+               MOVE MULT TO OUT-ANSWER
+               MOVE ZERO TO OUT-REMAINDER
+               MOVE SPACE TO OUT-STATUS
+               WRITE OUT-RECORD
+               GO TO MULT-PROCEDURE-EXIT.
            DISPLAY MULT-SCREEN.
            ACCEPT INUTIL AT LINE 7 COL 8.
+           IF INUTIL = "Y" OR INUTIL = "y"
+               GO TO INPUT-PROCEDURE.
+           CLOSE AUDIT-FILE.
            STOP RUN.
+       MULT-PROCEDURE-EXIT.
+           EXIT.
        DIV-PROCEDURE.
+           IF N2 = ZERO
+               GO TO DIV-ZERO-PROCEDURE.
            DIVIDE N1 BY N2 GIVING DIV REMAINDER RESTO.
+           MOVE DIV TO WS-AUDIT-ANSWER.
+           MOVE RESTO TO WS-AUDIT-REMAINDER.
+           PERFORM AUDIT-PROCEDURE.
+           IF BATCH-MODE
+               MOVE OP TO OUT-OP
+               MOVE N1 TO OUT-N1
+               MOVE N2 TO OUT-N2
+               MOVE DIV TO OUT-ANSWER
+               MOVE RESTO TO OUT-REMAINDER
+               MOVE SPACE TO OUT-STATUS
+               WRITE OUT-RECORD
+               GO TO DIV-PROCEDURE-EXIT.
            DISPLAY DIV-SCREEN.
+           ACCEPT INUTIL AT LINE 8 COL 8.
+           IF INUTIL = "Y" OR INUTIL = "y"
+               GO TO INPUT-PROCEDURE.
+           CLOSE AUDIT-FILE.
+           STOP RUN.
+       DIV-PROCEDURE-EXIT.
+           EXIT.
+       DIV-ZERO-PROCEDURE.
+           IF BATCH-MODE
+               MOVE OP TO OUT-OP
+               MOVE N1 TO OUT-N1
+               MOVE N2 TO OUT-N2
+               MOVE ZERO TO OUT-ANSWER
+               MOVE ZERO TO OUT-REMAINDER
+               MOVE "Z" TO OUT-STATUS
+               WRITE OUT-RECORD
+               EVALUATE OP
+                   WHEN 4
+                       GO TO DIV-PROCEDURE-EXIT
+                   WHEN 5
+                       GO TO MOD-PROCEDURE-EXIT
+                   WHEN OTHER
+                       GO TO PCT-PROCEDURE-EXIT
+               END-EVALUATE.
+           DISPLAY ZERO-DIVISOR-SCREEN.
+           ACCEPT INUTIL AT LINE 5 COL 1.
+           GO TO INPUT-PROCEDURE.
+       MOD-PROCEDURE.
+           IF N2 = ZERO
+               GO TO DIV-ZERO-PROCEDURE.
+           DIVIDE N1 BY N2 GIVING DIV REMAINDER RESTO.
+           MOVE RESTO TO WS-AUDIT-ANSWER.
+           MOVE ZERO TO WS-AUDIT-REMAINDER.
+           PERFORM AUDIT-PROCEDURE.
+           IF BATCH-MODE
+               MOVE OP TO OUT-OP
+               MOVE N1 TO OUT-N1
+               MOVE N2 TO OUT-N2
+               MOVE RESTO TO OUT-ANSWER
+               MOVE ZERO TO OUT-REMAINDER
+               MOVE SPACE TO OUT-STATUS
+               WRITE OUT-RECORD
+               GO TO MOD-PROCEDURE-EXIT.
+           DISPLAY MOD-SCREEN.
+           ACCEPT INUTIL AT LINE 7 COL 8.
+           IF INUTIL = "Y" OR INUTIL = "y"
+               GO TO INPUT-PROCEDURE.
+           CLOSE AUDIT-FILE.
+           STOP RUN.
+       MOD-PROCEDURE-EXIT.
+           EXIT.
+       PCT-PROCEDURE.
+           IF N2 = ZERO
+               GO TO DIV-ZERO-PROCEDURE.
+           COMPUTE PCT ROUNDED = (N1 / N2) * 100.
+           COMPUTE WS-PCT-SCALED = PCT * 100.
+           MOVE WS-PCT-SCALED TO WS-AUDIT-ANSWER.
+           MOVE ZERO TO WS-AUDIT-REMAINDER.
+           PERFORM AUDIT-PROCEDURE.
+           IF BATCH-MODE
+               MOVE OP TO OUT-OP
+               MOVE N1 TO OUT-N1
+               MOVE N2 TO OUT-N2
+               MOVE WS-PCT-SCALED TO OUT-ANSWER
+               MOVE ZERO TO OUT-REMAINDER
+               MOVE SPACE TO OUT-STATUS
+               WRITE OUT-RECORD
+               GO TO PCT-PROCEDURE-EXIT.
+           DISPLAY PCT-SCREEN.
            ACCEPT INUTIL AT LINE 7 COL 8.
+           IF INUTIL = "Y" OR INUTIL = "y"
+               GO TO INPUT-PROCEDURE.
+           CLOSE AUDIT-FILE.
            STOP RUN.
+       PCT-PROCEDURE-EXIT.
+           EXIT.
+       AUDIT-PROCEDURE.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-NOW-TIME FROM TIME.
+           MOVE WS-TODAY-DATE TO AUD-DATE.
+           MOVE WS-NOW-TIME TO AUD-TIME.
+           MOVE OP TO AUD-OP.
+           MOVE N1 TO AUD-N1.
+           MOVE N2 TO AUD-N2.
+           MOVE WS-AUDIT-ANSWER TO AUD-ANSWER.
+           MOVE WS-AUDIT-REMAINDER TO AUD-REMAINDER.
+           WRITE AUDIT-RECORD.
        END PROGRAM CALCULADORA.
