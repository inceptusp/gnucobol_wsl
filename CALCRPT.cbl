@@ -0,0 +1,275 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCRPT.
+      *----------------------------------------------------------*
+      * CALCRPT
+      *
+      * Daily summary report for the CALCULADORA batch run.
+      * Reads the day's transaction file (TRANFILE) to find out
+      * how many of each operation were supposed to run, reads the
+      * matching results file (OUTFILE) to find out how many of
+      * each operation actually ran and with what totals, and
+      * writes a control-total report (RPTFILE) so the two can be
+      * reconciled.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-08  Original version.
+      * 2026-08-08  Added counts/totals for OP 5 (MODULUS) and OP 6
+      *             (PERCENTAGE), and a separate count of invalid-OP
+      *             ("I" status) rejects alongside the existing
+      *             divide-by-zero ("Z" status) reject count, so
+      *             both new operations and invalid transactions
+      *             stay reconcilable instead of silently vanishing
+      *             from the report.
+      *----------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUT-FILE ASSIGN TO "OUTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRANS-RECORD.
+           COPY CALCREC
+               REPLACING ==CALC-N1==        BY ==TR-N1==
+                         ==CALC-N2==        BY ==TR-N2==
+                         ==CALC-OP==        BY ==TR-OP==
+                         ==CALC-ANSWER==    BY ==TR-ANSWER==
+                         ==CALC-REMAINDER== BY ==TR-REMAINDER==
+                         ==CALC-STATUS==    BY ==TR-STATUS==.
+       FD  OUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  OUT-RECORD.
+           COPY CALCREC
+               REPLACING ==CALC-N1==        BY ==OUT-N1==
+                         ==CALC-N2==        BY ==OUT-N2==
+                         ==CALC-OP==        BY ==OUT-OP==
+                         ==CALC-ANSWER==    BY ==OUT-ANSWER==
+                         ==CALC-REMAINDER== BY ==OUT-REMAINDER==
+                         ==CALC-STATUS==    BY ==OUT-STATUS==.
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE                 PIC X(80).
+       WORKING-STORAGE SECTION.
+           01 WS-EOF-SWITCH            PIC X(01) VALUE "N".
+               88 END-OF-TRANS                VALUE "Y".
+           01 WS-OUT-EOF-SWITCH        PIC X(01) VALUE "N".
+               88 END-OF-OUT                   VALUE "Y".
+           01 WS-EXPECTED-COUNTS.
+               02 WS-EXP-SUM            PIC 9(6) VALUE 0.
+               02 WS-EXP-SUB            PIC 9(6) VALUE 0.
+               02 WS-EXP-MULT           PIC 9(6) VALUE 0.
+               02 WS-EXP-DIV            PIC 9(6) VALUE 0.
+               02 WS-EXP-MOD            PIC 9(6) VALUE 0.
+               02 WS-EXP-PCT            PIC 9(6) VALUE 0.
+               02 WS-EXP-OTHER          PIC 9(6) VALUE 0.
+           01 WS-ACTUAL-COUNTS.
+               02 WS-ACT-SUM            PIC 9(6) VALUE 0.
+               02 WS-ACT-SUB            PIC 9(6) VALUE 0.
+               02 WS-ACT-MULT           PIC 9(6) VALUE 0.
+               02 WS-ACT-DIV            PIC 9(6) VALUE 0.
+               02 WS-ACT-MOD            PIC 9(6) VALUE 0.
+               02 WS-ACT-PCT            PIC 9(6) VALUE 0.
+               02 WS-ACT-OTHER          PIC 9(6) VALUE 0.
+               02 WS-ACT-REJECT         PIC 9(6) VALUE 0.
+               02 WS-ACT-INVALID        PIC 9(6) VALUE 0.
+           01 WS-ACTUAL-TOTALS.
+               02 WS-TOT-SUM            PIC S9(14) VALUE 0.
+               02 WS-TOT-SUB            PIC S9(14) VALUE 0.
+               02 WS-TOT-MULT           PIC S9(14) VALUE 0.
+               02 WS-TOT-DIV            PIC S9(14) VALUE 0.
+               02 WS-TOT-MOD            PIC S9(14) VALUE 0.
+               02 WS-TOT-PCT            PIC S9(14) VALUE 0.
+           01 WS-EDIT-COUNT             PIC ZZZ,ZZ9.
+           01 WS-EDIT-TOTAL             PIC -(13)9.
+           01 WS-PCT-TOTAL-DISPLAY      PIC S9(11)V99.
+           01 WS-EDIT-PCT-TOTAL         PIC -(10)9.99.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT TRANS-FILE.
+           OPEN INPUT OUT-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM COUNT-TRANS-PROCEDURE THRU
+               COUNT-TRANS-PROCEDURE-EXIT.
+           PERFORM SUMMARIZE-OUT-PROCEDURE THRU
+               SUMMARIZE-OUT-PROCEDURE-EXIT.
+           PERFORM PRINT-REPORT-PROCEDURE THRU
+               PRINT-REPORT-PROCEDURE-EXIT.
+           CLOSE TRANS-FILE.
+           CLOSE OUT-FILE.
+           CLOSE REPORT-FILE.
+           STOP RUN.
+       COUNT-TRANS-PROCEDURE.
+           READ TRANS-FILE
+               AT END
+                   SET END-OF-TRANS TO TRUE
+                   GO TO COUNT-TRANS-PROCEDURE-EXIT
+           END-READ.
+           EVALUATE TR-OP
+               WHEN 1
+                   ADD 1 TO WS-EXP-SUM
+               WHEN 2
+                   ADD 1 TO WS-EXP-SUB
+               WHEN 3
+                   ADD 1 TO WS-EXP-MULT
+               WHEN 4
+                   ADD 1 TO WS-EXP-DIV
+               WHEN 5
+                   ADD 1 TO WS-EXP-MOD
+               WHEN 6
+                   ADD 1 TO WS-EXP-PCT
+               WHEN OTHER
+                   ADD 1 TO WS-EXP-OTHER
+           END-EVALUATE.
+           GO TO COUNT-TRANS-PROCEDURE.
+       COUNT-TRANS-PROCEDURE-EXIT.
+           EXIT.
+       SUMMARIZE-OUT-PROCEDURE.
+           READ OUT-FILE
+               AT END
+                   SET END-OF-OUT TO TRUE
+                   GO TO SUMMARIZE-OUT-PROCEDURE-EXIT
+           END-READ.
+           IF OUT-STATUS = "Z"
+               ADD 1 TO WS-ACT-REJECT
+               GO TO SUMMARIZE-OUT-PROCEDURE.
+           IF OUT-STATUS = "I"
+               ADD 1 TO WS-ACT-INVALID
+               GO TO SUMMARIZE-OUT-PROCEDURE.
+           EVALUATE OUT-OP
+               WHEN 1
+                   ADD 1 TO WS-ACT-SUM
+                   ADD OUT-ANSWER TO WS-TOT-SUM
+               WHEN 2
+                   ADD 1 TO WS-ACT-SUB
+                   ADD OUT-ANSWER TO WS-TOT-SUB
+               WHEN 3
+                   ADD 1 TO WS-ACT-MULT
+                   ADD OUT-ANSWER TO WS-TOT-MULT
+               WHEN 4
+                   ADD 1 TO WS-ACT-DIV
+                   ADD OUT-ANSWER TO WS-TOT-DIV
+               WHEN 5
+                   ADD 1 TO WS-ACT-MOD
+                   ADD OUT-ANSWER TO WS-TOT-MOD
+               WHEN 6
+                   ADD 1 TO WS-ACT-PCT
+                   ADD OUT-ANSWER TO WS-TOT-PCT
+               WHEN OTHER
+                   ADD 1 TO WS-ACT-OTHER
+           END-EVALUATE.
+           GO TO SUMMARIZE-OUT-PROCEDURE.
+       SUMMARIZE-OUT-PROCEDURE-EXIT.
+           EXIT.
+       PRINT-REPORT-PROCEDURE.
+           MOVE "CALCULADORA DAILY SUMMARY REPORT" TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE "OPERATION       EXPECTED   ACTUAL       TOTAL ANSWER"
+               TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM PRINT-SUM-PROCEDURE THRU PRINT-SUM-PROCEDURE-EXIT.
+           PERFORM PRINT-SUB-PROCEDURE THRU PRINT-SUB-PROCEDURE-EXIT.
+           PERFORM PRINT-MULT-PROCEDURE THRU PRINT-MULT-PROCEDURE-EXIT.
+           PERFORM PRINT-DIV-PROCEDURE THRU PRINT-DIV-PROCEDURE-EXIT.
+           PERFORM PRINT-MOD-PROCEDURE THRU PRINT-MOD-PROCEDURE-EXIT.
+           PERFORM PRINT-PCT-PROCEDURE THRU PRINT-PCT-PROCEDURE-EXIT.
+           MOVE SPACE TO REPORT-LINE.
+           MOVE WS-EXP-OTHER TO WS-EDIT-COUNT.
+           MOVE WS-EDIT-COUNT TO REPORT-LINE(16:7).
+           MOVE "OTHER/INVALID " TO REPORT-LINE(1:15).
+           MOVE WS-ACT-OTHER TO WS-EDIT-COUNT.
+           MOVE WS-EDIT-COUNT TO REPORT-LINE(27:7).
+           WRITE REPORT-LINE.
+           MOVE SPACE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-ACT-REJECT TO WS-EDIT-COUNT.
+           STRING "DIVIDE-BY-ZERO REJECTS:  " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-ACT-INVALID TO WS-EDIT-COUNT.
+           STRING "INVALID-OP REJECTS:      " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+       PRINT-REPORT-PROCEDURE-EXIT.
+           EXIT.
+       PRINT-SUM-PROCEDURE.
+           MOVE SPACE TO REPORT-LINE.
+           MOVE WS-EXP-SUM TO WS-EDIT-COUNT.
+           MOVE WS-EDIT-COUNT TO REPORT-LINE(16:7).
+           MOVE "SUM           " TO REPORT-LINE(1:15).
+           MOVE WS-ACT-SUM TO WS-EDIT-COUNT.
+           MOVE WS-EDIT-COUNT TO REPORT-LINE(27:7).
+           MOVE WS-TOT-SUM TO WS-EDIT-TOTAL.
+           MOVE WS-EDIT-TOTAL TO REPORT-LINE(37:14).
+           WRITE REPORT-LINE.
+       PRINT-SUM-PROCEDURE-EXIT.
+           EXIT.
+       PRINT-SUB-PROCEDURE.
+           MOVE SPACE TO REPORT-LINE.
+           MOVE WS-EXP-SUB TO WS-EDIT-COUNT.
+           MOVE WS-EDIT-COUNT TO REPORT-LINE(16:7).
+           MOVE "SUBTRACTION   " TO REPORT-LINE(1:15).
+           MOVE WS-ACT-SUB TO WS-EDIT-COUNT.
+           MOVE WS-EDIT-COUNT TO REPORT-LINE(27:7).
+           MOVE WS-TOT-SUB TO WS-EDIT-TOTAL.
+           MOVE WS-EDIT-TOTAL TO REPORT-LINE(37:14).
+           WRITE REPORT-LINE.
+       PRINT-SUB-PROCEDURE-EXIT.
+           EXIT.
+       PRINT-MULT-PROCEDURE.
+           MOVE SPACE TO REPORT-LINE.
+           MOVE WS-EXP-MULT TO WS-EDIT-COUNT.
+           MOVE WS-EDIT-COUNT TO REPORT-LINE(16:7).
+           MOVE "MULTIPLICATION" TO REPORT-LINE(1:15).
+           MOVE WS-ACT-MULT TO WS-EDIT-COUNT.
+           MOVE WS-EDIT-COUNT TO REPORT-LINE(27:7).
+           MOVE WS-TOT-MULT TO WS-EDIT-TOTAL.
+           MOVE WS-EDIT-TOTAL TO REPORT-LINE(37:14).
+           WRITE REPORT-LINE.
+       PRINT-MULT-PROCEDURE-EXIT.
+           EXIT.
+       PRINT-DIV-PROCEDURE.
+           MOVE SPACE TO REPORT-LINE.
+           MOVE WS-EXP-DIV TO WS-EDIT-COUNT.
+           MOVE WS-EDIT-COUNT TO REPORT-LINE(16:7).
+           MOVE "DIVISION      " TO REPORT-LINE(1:15).
+           MOVE WS-ACT-DIV TO WS-EDIT-COUNT.
+           MOVE WS-EDIT-COUNT TO REPORT-LINE(27:7).
+           MOVE WS-TOT-DIV TO WS-EDIT-TOTAL.
+           MOVE WS-EDIT-TOTAL TO REPORT-LINE(37:14).
+           WRITE REPORT-LINE.
+       PRINT-DIV-PROCEDURE-EXIT.
+           EXIT.
+       PRINT-MOD-PROCEDURE.
+           MOVE SPACE TO REPORT-LINE.
+           MOVE WS-EXP-MOD TO WS-EDIT-COUNT.
+           MOVE WS-EDIT-COUNT TO REPORT-LINE(16:7).
+           MOVE "MODULUS       " TO REPORT-LINE(1:15).
+           MOVE WS-ACT-MOD TO WS-EDIT-COUNT.
+           MOVE WS-EDIT-COUNT TO REPORT-LINE(27:7).
+           MOVE WS-TOT-MOD TO WS-EDIT-TOTAL.
+           MOVE WS-EDIT-TOTAL TO REPORT-LINE(37:14).
+           WRITE REPORT-LINE.
+       PRINT-MOD-PROCEDURE-EXIT.
+           EXIT.
+       PRINT-PCT-PROCEDURE.
+           MOVE SPACE TO REPORT-LINE.
+           MOVE WS-EXP-PCT TO WS-EDIT-COUNT.
+           MOVE WS-EDIT-COUNT TO REPORT-LINE(16:7).
+           MOVE "PERCENTAGE    " TO REPORT-LINE(1:15).
+           MOVE WS-ACT-PCT TO WS-EDIT-COUNT.
+           MOVE WS-EDIT-COUNT TO REPORT-LINE(27:7).
+           COMPUTE WS-PCT-TOTAL-DISPLAY = WS-TOT-PCT / 100.
+           MOVE WS-PCT-TOTAL-DISPLAY TO WS-EDIT-PCT-TOTAL.
+           MOVE WS-EDIT-PCT-TOTAL TO REPORT-LINE(37:14).
+           WRITE REPORT-LINE.
+       PRINT-PCT-PROCEDURE-EXIT.
+           EXIT.
+       END PROGRAM CALCRPT.
