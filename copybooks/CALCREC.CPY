@@ -0,0 +1,41 @@
+      *----------------------------------------------------------*
+      * CALCREC.CPY
+      *
+      * Shared transaction/result record layout for the
+      * CALCULADORA batch driver (TRANS-FILE/OUT-FILE) and any
+      * reporting program that reads the day's results.  Copy with
+      * REPLACING to give the fields a record-specific prefix.
+      * GnuCOBOL's pseudo-text matching works on whole tokens, so a
+      * bare ==CALC-== prefix does NOT match inside the single
+      * hyphenated identifier CALC-N1 -- each field name has to be
+      * spelled out in full, e.g.
+      *
+      *     01  OUT-RECORD.
+      *         COPY CALCREC
+      *             REPLACING ==CALC-N1==        BY ==OUT-N1==
+      *                       ==CALC-N2==        BY ==OUT-N2==
+      *                       ==CALC-OP==        BY ==OUT-OP==
+      *                       ==CALC-ANSWER==    BY ==OUT-ANSWER==
+      *                       ==CALC-REMAINDER== BY ==OUT-REMAINDER==
+      *                       ==CALC-STATUS==    BY ==OUT-STATUS==.
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-08  Pulled out of CALCULADORA's WORKING-STORAGE so
+      *             the batch driver and the daily summary report
+      *             can COPY the same shape instead of each
+      *             redefining it by hand.
+      * 2026-08-08  Corrected the usage example above to the actual
+      *             field-by-field REPLACING list -- the bare-prefix
+      *             form it used to show does not work.
+      *----------------------------------------------------------*
+           02 CALC-N1              PIC S9(6) SIGN LEADING SEPARATE.
+           02 FILLER                PIC X(01).
+           02 CALC-N2              PIC S9(6) SIGN LEADING SEPARATE.
+           02 FILLER                PIC X(01).
+           02 CALC-OP              PIC 9(2).
+           02 FILLER                PIC X(01).
+           02 CALC-ANSWER          PIC S9(12) SIGN LEADING SEPARATE.
+           02 FILLER                PIC X(01).
+           02 CALC-REMAINDER       PIC S9(6) SIGN LEADING SEPARATE.
+           02 FILLER                PIC X(01).
+           02 CALC-STATUS          PIC X(01).
